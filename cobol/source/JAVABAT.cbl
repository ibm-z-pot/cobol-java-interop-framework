@@ -0,0 +1,246 @@
+      *****************************************************************
+      * Batch counterpart to JAVA.cbl/JAVACICS.cbl. Lets an overnight
+      * batch step reach the same Java-side service logic without a
+      * CICS region - the logical service name comes in on the JCL
+      * PARM, the request payload is read whole from SYSUT1 and the
+      * reply is written whole to SYSUT2. The hand-off to the Java
+      * side is through JAVAJVM, the batch JNI/JVM bridge module the
+      * platform supplies (the batch-side equivalent of how JAVACICS
+      * relies on CICS itself to reach the Java domain).
+      * NB. Only intended for demo purposes and not for general use.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JAVABAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JAVA-INPUT-FILE  ASSIGN TO SYSUT1
+                                    ORGANIZATION IS SEQUENTIAL
+                                    FILE STATUS IS WS-INPUT-FILE-STATUS.
+           SELECT JAVA-OUTPUT-FILE ASSIGN TO SYSUT2
+                                    ORGANIZATION IS SEQUENTIAL
+                                    FILE STATUS IS
+                                       WS-OUTPUT-FILE-STATUS.
+      ***************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JAVA-INPUT-FILE
+           RECORDING MODE F
+           RECORD CONTAINS 32000 CHARACTERS.
+       01  JAVA-INPUT-RECORD          PIC X(32000).
+
+       FD  JAVA-OUTPUT-FILE
+           RECORDING MODE F
+           RECORD CONTAINS 32000 CHARACTERS.
+       01  JAVA-OUTPUT-RECORD         PIC X(32000).
+      ***************************************************************
+       WORKING-STORAGE SECTION.
+       01  WORK-FIELDS.
+           05  WS-JAVA-PROGRAM     PIC X(8).
+           05  WS-REAL-PROGRAM     PIC X(8).
+           05  WS-ASYNC-TRANID     PIC X(4).
+           05  WS-INPUT-L          PIC S9(9) COMP.
+           05  WS-OUTPUT-L         PIC S9(9) COMP.
+           05  WS-EOF-SWITCH       PIC X(1) VALUE 'N'.
+               88  WS-AT-EOF           VALUE 'Y'.
+           05  WS-INPUT-FILE-STATUS PIC X(2).
+               88  WS-INPUT-FILE-OK    VALUE '00'.
+           05  WS-OUTPUT-FILE-STATUS PIC X(2).
+               88  WS-OUTPUT-FILE-OK   VALUE '00'.
+           05  WS-OUTCOME          PIC X(8).
+           05  WS-DISP-RETURN-CODE PIC -(4)9.
+           05  WS-DISP-INPUT-L     PIC Z(8)9.
+           05  WS-DISP-OUTPUT-L    PIC Z(8)9.
+
+       01  JAVA-INPUT-AREA.
+           05  FILLER              PIC X OCCURS 1 TO 32000
+                                    DEPENDING ON WS-INPUT-L.
+       01  JAVA-OUTPUT-AREA.
+           05  FILLER              PIC X OCCURS 1 TO 32000
+                                    DEPENDING ON WS-OUTPUT-L.
+
+       COPY JAVASTAT REPLACING JAVA-STATUS-AREA BY WS-STATUS-AREA.
+       COPY JAVASVCT.
+       COPY JAVAAUD.
+      ***************************************************************
+       LINKAGE SECTION.
+       01  JCL-PARM-AREA.
+           05  PARM-LEN            PIC S9(4) COMP.
+           05  PARM-DATA           PIC X(8).
+      ***************************************************************
+       PROCEDURE DIVISION USING JCL-PARM-AREA.
+      ***************************************************************
+       MAIN-PROCESSING SECTION.
+           MOVE SPACES            TO WS-JAVA-PROGRAM.
+           IF PARM-LEN > ZERO
+              IF PARM-LEN > LENGTH OF WS-JAVA-PROGRAM
+                 MOVE PARM-DATA(1:LENGTH OF WS-JAVA-PROGRAM)
+                                    TO WS-JAVA-PROGRAM
+              ELSE
+                 MOVE PARM-DATA(1:PARM-LEN) TO WS-JAVA-PROGRAM
+              END-IF
+           END-IF.
+
+           INITIALIZE WS-STATUS-AREA.
+           SET JAVA-RC-OK IN WS-STATUS-AREA       TO TRUE.
+           SET JAVA-TRUNCATION-NONE IN WS-STATUS-AREA TO TRUE.
+
+           PERFORM CHECK-SERVICE-AUTHORIZATION.
+
+           IF JAVA-RC-OK IN WS-STATUS-AREA
+              PERFORM READ-INPUT-DATASET
+           END-IF.
+
+           IF JAVA-RC-OK IN WS-STATUS-AREA
+              PERFORM INVOKE-JAVA-PROGRAM
+           END-IF.
+
+           IF JAVA-RC-OK IN WS-STATUS-AREA
+              PERFORM WRITE-OUTPUT-DATASET
+           END-IF.
+
+           PERFORM AUDIT-JAVA-CALL.
+
+           IF JAVA-RC-OK IN WS-STATUS-AREA
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              MOVE JAVA-RETURN-CODE IN WS-STATUS-AREA TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+      ***************************************************************
+      ***************************************************************
+       CHECK-SERVICE-AUTHORIZATION SECTION.
+           SET JAVA-SERVICE-IDX TO 1.
+           SEARCH JAVA-SERVICE-ENTRY
+               AT END
+                  MOVE 'AUTH' TO JAVA-FAILING-STEP IN WS-STATUS-AREA
+                  SET JAVA-RC-NOT-AUTHORIZED IN WS-STATUS-AREA
+                                    TO TRUE
+               WHEN SVC-LOGICAL-NAME(JAVA-SERVICE-IDX) = WS-JAVA-PROGRAM
+                    AND SVC-IS-ENABLED(JAVA-SERVICE-IDX)
+                  MOVE SVC-REAL-PROGRAM(JAVA-SERVICE-IDX)
+                                    TO WS-REAL-PROGRAM
+                  MOVE SVC-ASYNC-TRANID(JAVA-SERVICE-IDX)
+                                    TO WS-ASYNC-TRANID
+           END-SEARCH.
+
+       CHECK-SERVICE-AUTHORIZATION-EXIT.
+           EXIT.
+      ***************************************************************
+      ***************************************************************
+      * SYSUT1 is a fixed 32000-byte RECFM=F dataset carrying exactly
+      * one payload per run, space-padded out to the full record - the
+      * real length is however much of that is left once the trailing
+      * padding is trimmed off. A second record on SYSUT1 means the
+      * caller handed this step more than the single-record model
+      * here supports, so it's rejected rather than silently dropped.
+       READ-INPUT-DATASET SECTION.
+           MOVE 0                 TO WS-INPUT-L.
+           OPEN INPUT JAVA-INPUT-FILE.
+
+           IF WS-INPUT-FILE-OK
+              READ JAVA-INPUT-FILE
+                 AT END
+                    SET WS-AT-EOF TO TRUE
+              END-READ
+
+              IF NOT WS-AT-EOF
+                 MOVE JAVA-INPUT-RECORD TO
+                       JAVA-INPUT-AREA(1: LENGTH OF JAVA-INPUT-RECORD)
+                 COMPUTE WS-INPUT-L =
+                    FUNCTION LENGTH(FUNCTION TRIM(JAVA-INPUT-RECORD
+                                                  TRAILING))
+
+                 READ JAVA-INPUT-FILE
+                    AT END
+                       SET WS-AT-EOF TO TRUE
+                    NOT AT END
+                       MOVE 'MULTIREC' TO
+                                JAVA-FAILING-STEP IN WS-STATUS-AREA
+                       SET JAVA-RC-BUFFER-TOO-SMALL IN WS-STATUS-AREA
+                                                          TO TRUE
+                 END-READ
+              END-IF
+
+              CLOSE JAVA-INPUT-FILE
+           ELSE
+              MOVE 'OPENIN' TO JAVA-FAILING-STEP IN WS-STATUS-AREA
+              SET JAVA-RC-IO-ERROR IN WS-STATUS-AREA TO TRUE
+           END-IF.
+
+       READ-INPUT-DATASET-EXIT.
+           EXIT.
+      ***************************************************************
+      ***************************************************************
+       INVOKE-JAVA-PROGRAM SECTION.
+           MOVE 32000              TO WS-OUTPUT-L.
+
+           CALL 'JAVAJVM' USING     WS-REAL-PROGRAM
+                                    JAVA-INPUT-AREA
+                                    JAVA-OUTPUT-AREA
+                                    WS-INPUT-L
+                                    WS-OUTPUT-L
+                                    WS-STATUS-AREA.
+
+       INVOKE-JAVA-PROGRAM-EXIT.
+           EXIT.
+      ***************************************************************
+      ***************************************************************
+       WRITE-OUTPUT-DATASET SECTION.
+           OPEN OUTPUT JAVA-OUTPUT-FILE.
+
+           IF WS-OUTPUT-FILE-OK
+              MOVE JAVA-OUTPUT-AREA TO JAVA-OUTPUT-RECORD
+              WRITE JAVA-OUTPUT-RECORD
+
+              IF NOT WS-OUTPUT-FILE-OK
+                 MOVE 'WRITEOUT' TO JAVA-FAILING-STEP IN WS-STATUS-AREA
+                 SET JAVA-RC-IO-ERROR IN WS-STATUS-AREA TO TRUE
+              END-IF
+
+              CLOSE JAVA-OUTPUT-FILE
+           ELSE
+              MOVE 'OPENOUT' TO JAVA-FAILING-STEP IN WS-STATUS-AREA
+              SET JAVA-RC-IO-ERROR IN WS-STATUS-AREA TO TRUE
+           END-IF.
+
+       WRITE-OUTPUT-DATASET-EXIT.
+           EXIT.
+      ***************************************************************
+      ***************************************************************
+       AUDIT-JAVA-CALL SECTION.
+           INITIALIZE JAVA-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-BATCH-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-BATCH-TIME.
+           MOVE 'BATCH'             TO AUD-TRANID.
+           MOVE 0                   TO AUD-TASKN.
+           MOVE WS-JAVA-PROGRAM     TO AUD-LOGICAL-PROGRAM.
+           MOVE WS-REAL-PROGRAM     TO AUD-REAL-PROGRAM.
+           MOVE WS-INPUT-L          TO AUD-INPUT-L.
+           MOVE WS-OUTPUT-L         TO AUD-OUTPUT-L.
+           MOVE JAVA-RETURN-CODE IN WS-STATUS-AREA
+                                    TO AUD-RETURN-CODE.
+           IF JAVA-RC-OK IN WS-STATUS-AREA
+              MOVE 'SUCCESS'        TO AUD-OUTCOME
+           ELSE
+              MOVE JAVA-FAILING-STEP IN WS-STATUS-AREA
+                                    TO AUD-OUTCOME
+           END-IF.
+
+           MOVE AUD-RETURN-CODE     TO WS-DISP-RETURN-CODE.
+           MOVE AUD-INPUT-L         TO WS-DISP-INPUT-L.
+           MOVE AUD-OUTPUT-L        TO WS-DISP-OUTPUT-L.
+
+           DISPLAY 'JAVABAT AUDIT: DATE=' AUD-BATCH-DATE
+                   ' TIME=' AUD-BATCH-TIME
+                   ' TRANID=' AUD-TRANID
+                   ' PROGRAM=' AUD-LOGICAL-PROGRAM
+                   ' REALPGM=' AUD-REAL-PROGRAM
+                   ' INPUTL=' WS-DISP-INPUT-L
+                   ' OUTPUTL=' WS-DISP-OUTPUT-L
+                   ' RC=' WS-DISP-RETURN-CODE
+                   ' OUTCOME=' AUD-OUTCOME.
+
+       AUDIT-JAVA-CALL-EXIT.
+           EXIT.
