@@ -13,6 +13,54 @@
            05  INPUT-CONTAINER     PIC X(16).                           .
            05  OUTPUT-CONTAINER    PIC X(16).                           .
            05  MAX-LENGTH          PIC S9(9) COMP.
+           05  WS-RESP              PIC S9(8) COMP.
+           05  WS-RESP2             PIC S9(8) COMP.
+           05  WS-REAL-PROGRAM      PIC X(8).
+           05  WS-ASYNC-TRANID      PIC X(4).
+           05  WS-CONTAINER-LEN     PIC S9(9) COMP.
+           05  WS-CCSID             PIC S9(8) COMP VALUE 1208.
+           05  WS-TIMEOUT-SECS      PIC S9(4) COMP.
+           05  WS-MAX-RETRIES       PIC S9(4) COMP.
+           05  WS-LINK-START-TIME   PIC S9(15) COMP.
+           05  WS-LINK-NOW-TIME     PIC S9(15) COMP.
+           05  WS-LINK-ELAPSED-SECS PIC S9(9) COMP.
+           05  WS-LINK-TIMED-OUT    PIC X(1) VALUE 'N'.
+               88  LINK-HAS-TIMED-OUT      VALUE 'Y'.
+           05  WS-ASYNC-REQUESTED   PIC X(1) VALUE 'N'.
+               88  ASYNC-WAS-REQUESTED     VALUE 'Y'.
+           05  WS-USE-BOUNDED-LINK  PIC X(1) VALUE 'N'.
+               88  USE-BOUNDED-LINK        VALUE 'Y'.
+           05  WS-LINK-REPLY-FOUND  PIC X(1) VALUE 'N'.
+               88  LINK-REPLY-WAS-FOUND    VALUE 'Y'.
+           05  WS-CORR-NUM          PIC 9(7).
+           05  WS-REPLY-LEN         PIC S9(9) COMP.
+      ***************************************************************
+      * Addressability onto a single named-container buffer, set to
+      * point at whichever caller buffer JCE-DATA-PTR names for the
+      * entry currently being PUT or GET (see JAVACONT in LINKAGE).
+      ***************************************************************
+       01  WS-CONTAINER-DATA BASED.
+           05  FILLER              PIC X OCCURS 1 TO 999999999
+                                    DEPENDING ON WS-CONTAINER-LEN.
+      ***************************************************************
+      * Allow-list of logical service names JAVACICS may LINK to.
+      ***************************************************************
+       COPY JAVASVCT.
+      ***************************************************************
+      * Per-call audit record (request/response trail).
+      ***************************************************************
+       COPY JAVAAUD.
+      ***************************************************************
+      * Request/reply mailbox for the bounded-LINK worker JAVALINK.
+      ***************************************************************
+       COPY JAVALCOR.
+      ***************************************************************
+      * Local working copy of the status area. Always populated, then
+      * copied out to the caller's JAVA-STATUS-AREA (when passed) so
+      * the rest of this program never has to branch on whether the
+      * optional parameter was supplied.
+      ***************************************************************
+       COPY JAVASTAT REPLACING JAVA-STATUS-AREA BY WS-STATUS-AREA.
       ***************************************************************
        LINKAGE SECTION.
        77  JAVA-PROGRAM            PIC X(8).
@@ -24,6 +72,19 @@
                                     DEPENDING ON JAVA-OUTPUT-L.
        77  JAVA-INPUT-L            PIC S9(9) COMP.
        77  JAVA-OUTPUT-L           PIC S9(9) COMP.
+       COPY JAVASTAT.
+       COPY JAVACONT.
+      * CCSID for the explicit EBCDIC<->charset conversion applied to
+      * every container PUT/GET. Defaults to UTF-8 (1208) when the
+      * caller does not pass one - see WS-CCSID.
+       77  JAVA-CCSID              PIC S9(8) COMP.
+      * When passed and set to 'Y', the request is fired via EXEC CICS
+      * START instead of LINK - the caller gets no output back and no
+      * wait for the Java side to finish, only confirmation the async
+      * transaction was started. Only meaningful for services with a
+      * SVC-ASYNC-TRANID configured on JAVASVCT.
+       77  JAVA-ASYNC-FLAG         PIC X(1).
+           88  JAVA-ASYNC-REQUESTED    VALUE 'Y'.
       ***************************************************************
        PROCEDURE DIVISION USING     DFHEIBLK
                                     DFHCOMMAREA
@@ -31,25 +92,382 @@
                                     JAVA-INPUT
                                     JAVA-OUTPUT
                                     JAVA-INPUT-L
-                                    JAVA-OUTPUT-L.
+                                    JAVA-OUTPUT-L
+                                    OPTIONAL JAVA-STATUS-AREA
+                                    OPTIONAL JAVA-CONTAINER-LIST
+                                    OPTIONAL JAVA-CCSID
+                                    OPTIONAL JAVA-ASYNC-FLAG.
       ***************************************************************
        MAIN-PROCESSING SECTION.
+           INITIALIZE WS-STATUS-AREA.
+           SET JAVA-RC-OK IN WS-STATUS-AREA       TO TRUE.
+           SET JAVA-TRUNCATION-NONE IN WS-STATUS-AREA TO TRUE.
+
            MOVE 'COBOL2JAVA'     TO JAVA-CHANNEL.
+           MOVE 'N'              TO WS-ASYNC-REQUESTED.
+           MOVE 'N'              TO WS-USE-BOUNDED-LINK.
+           MOVE SPACES           TO WS-REAL-PROGRAM.
+           MOVE SPACES           TO WS-ASYNC-TRANID.
+
+           IF ADDRESS OF JAVA-CCSID NOT = NULL
+              MOVE JAVA-CCSID     TO WS-CCSID
+           END-IF.
+
+           IF ADDRESS OF JAVA-ASYNC-FLAG NOT = NULL
+              IF JAVA-ASYNC-REQUESTED
+                 MOVE 'Y'         TO WS-ASYNC-REQUESTED
+              END-IF
+           END-IF.
 
+           PERFORM CHECK-SERVICE-AUTHORIZATION.
+
+           IF JAVA-RC-OK IN WS-STATUS-AREA
+                       AND NOT ASYNC-WAS-REQUESTED
+                       AND (ADDRESS OF JAVA-CONTAINER-LIST = NULL
+                            OR JCE-COUNT = ZERO)
+                       AND JAVA-INPUT-L NOT > LENGTH OF JLR-INPUT
+                       AND JAVA-OUTPUT-L NOT > LENGTH OF JLY-OUTPUT
+              MOVE 'Y'           TO WS-USE-BOUNDED-LINK
+           END-IF.
+
+           IF JAVA-RC-OK IN WS-STATUS-AREA AND NOT USE-BOUNDED-LINK
+              IF JAVA-INPUT-L > ZERO
+                 PERFORM PUT-INPUT-CONTAINER
+              END-IF
+           END-IF.
+
+           IF JAVA-RC-OK IN WS-STATUS-AREA
+              IF ADDRESS OF JAVA-CONTAINER-LIST NOT = NULL
+                          AND JCE-COUNT > ZERO
+                 PERFORM PUT-NAMED-CONTAINERS
+              END-IF
+           END-IF.
+
+           IF JAVA-RC-OK IN WS-STATUS-AREA
+              IF ASYNC-WAS-REQUESTED
+                 PERFORM START-JAVA-PROGRAM-ASYNC
+              ELSE
+                 PERFORM LINK-JAVA-PROGRAM
+              END-IF
+           END-IF.
+
+           IF JAVA-RC-OK IN WS-STATUS-AREA AND NOT ASYNC-WAS-REQUESTED
+                                            AND NOT USE-BOUNDED-LINK
+              IF JAVA-OUTPUT-L > ZERO
+                 PERFORM GET-OUTPUT-CONTAINER
+              END-IF
+           END-IF.
+
+           IF JAVA-RC-OK IN WS-STATUS-AREA AND NOT ASYNC-WAS-REQUESTED
+              IF ADDRESS OF JAVA-CONTAINER-LIST NOT = NULL
+                          AND JCE-COUNT > ZERO
+                 PERFORM GET-NAMED-CONTAINERS
+              END-IF
+           END-IF.
+
+           PERFORM AUDIT-JAVA-CALL.
+
+           IF ADDRESS OF JAVA-STATUS-AREA NOT = NULL
+              MOVE WS-STATUS-AREA TO JAVA-STATUS-AREA
+           END-IF.
+
+       MAIN-PROCESSING-EXIT.
+           EXIT PROGRAM.
+      ***************************************************************
+      ***************************************************************
+       AUDIT-JAVA-CALL SECTION.
+           INITIALIZE JAVA-AUDIT-RECORD.
+           MOVE EIBDATE            TO AUD-EIBDATE.
+           MOVE EIBTIME            TO AUD-EIBTIME.
+           MOVE EIBTRNID            TO AUD-TRANID.
+           MOVE EIBTASKN            TO AUD-TASKN.
+           MOVE JAVA-PROGRAM       TO AUD-LOGICAL-PROGRAM.
+           MOVE WS-REAL-PROGRAM    TO AUD-REAL-PROGRAM.
+           MOVE JAVA-INPUT-L       TO AUD-INPUT-L.
+           IF ASYNC-WAS-REQUESTED OR NOT JAVA-RC-OK IN WS-STATUS-AREA
+              MOVE JAVA-OUTPUT-L   TO AUD-OUTPUT-L
+           ELSE
+              MOVE JAVA-OUTPUT-REAL-L IN WS-STATUS-AREA
+                                   TO AUD-OUTPUT-L
+           END-IF.
+           IF ADDRESS OF JAVA-CONTAINER-LIST NOT = NULL
+              PERFORM ACCUMULATE-CONTAINER-AUDIT-LENGTHS
+           END-IF.
+           MOVE JAVA-RETURN-CODE IN WS-STATUS-AREA
+                                   TO AUD-RETURN-CODE.
+           IF JAVA-RC-OK IN WS-STATUS-AREA
+              MOVE 'SUCCESS'       TO AUD-OUTCOME
+           ELSE
+              MOVE JAVA-FAILING-STEP IN WS-STATUS-AREA
+                                   TO AUD-OUTCOME
+           END-IF.
+
+           EXEC CICS WRITEQ TD QUEUE('JAVL')
+                FROM(JAVA-AUDIT-RECORD)
+                LENGTH(LENGTH OF JAVA-AUDIT-RECORD)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+           END-EXEC.
+
+       AUDIT-JAVA-CALL-EXIT.
+           EXIT.
+      ***************************************************************
+      ***************************************************************
+      * A call made entirely through JAVA-CONTAINER-LIST leaves the
+      * flat JAVA-INPUT-L/JAVA-OUTPUT-L at zero, so the audit record
+      * would otherwise show 0 bytes moved even though real payloads
+      * went over PUT-NAMED-CONTAINERS/GET-NAMED-CONTAINERS - add each
+      * named container's bytes on top of whatever the flat path
+      * already contributed.
+      ***************************************************************
+       ACCUMULATE-CONTAINER-AUDIT-LENGTHS SECTION.
+           SET JCE-IDX TO 1.
+           PERFORM UNTIL JCE-IDX > JCE-COUNT
+              IF JCE-IS-INPUT(JCE-IDX)
+                 ADD JCE-DATA-LEN(JCE-IDX) TO AUD-INPUT-L
+              ELSE
+                 IF JCE-IS-OUTPUT(JCE-IDX)
+                    ADD JCE-REAL-LEN(JCE-IDX) TO AUD-OUTPUT-L
+                 END-IF
+              END-IF
+              SET JCE-IDX UP BY 1
+           END-PERFORM.
+
+       ACCUMULATE-CONTAINER-AUDIT-LENGTHS-EXIT.
+           EXIT.
+      ***************************************************************
+      ***************************************************************
+       CHECK-SERVICE-AUTHORIZATION SECTION.
+           SET JAVA-SERVICE-IDX TO 1.
+           SEARCH JAVA-SERVICE-ENTRY
+               AT END
+                  MOVE 'AUTH' TO JAVA-FAILING-STEP IN WS-STATUS-AREA
+                  SET JAVA-RC-NOT-AUTHORIZED IN WS-STATUS-AREA
+                                    TO TRUE
+               WHEN SVC-LOGICAL-NAME(JAVA-SERVICE-IDX) = JAVA-PROGRAM
+                    AND SVC-IS-ENABLED(JAVA-SERVICE-IDX)
+                  MOVE SVC-REAL-PROGRAM(JAVA-SERVICE-IDX)
+                                    TO WS-REAL-PROGRAM
+                  MOVE SVC-ASYNC-TRANID(JAVA-SERVICE-IDX)
+                                    TO WS-ASYNC-TRANID
+                  MOVE SVC-TIMEOUT-SECS(JAVA-SERVICE-IDX)
+                                    TO WS-TIMEOUT-SECS
+                  MOVE SVC-MAX-RETRIES(JAVA-SERVICE-IDX)
+                                    TO WS-MAX-RETRIES
+           END-SEARCH.
+
+       CHECK-SERVICE-AUTHORIZATION-EXIT.
+           EXIT.
+      ***************************************************************
+      ***************************************************************
+      * A plain flat-buffer call is routed through the bounded worker
+      * (JAVALINK) so a hung callee only ties up that worker's task,
+      * not this one - see LINK-JAVA-PROGRAM-BOUNDED. A call that also
+      * passes a JAVA-CONTAINER-LIST still LINKs synchronously on this
+      * task, since relaying an arbitrary set of named containers
+      * through the worker's mailbox isn't attempted here; that path
+      * only retries a LINK that fails fast, it cannot bound one that
+      * is already in flight (EXEC CICS LINK is synchronous).
+      ***************************************************************
+       LINK-JAVA-PROGRAM SECTION.
+           IF USE-BOUNDED-LINK
+              PERFORM LINK-JAVA-PROGRAM-BOUNDED
+           ELSE
+              PERFORM LINK-JAVA-PROGRAM-SYNC-RETRY
+           END-IF.
+
+       LINK-JAVA-PROGRAM-EXIT.
+           EXIT.
+      ***************************************************************
+      ***************************************************************
+      * Starts JAVALINK on its own task, passing the flat input (if
+      * any) and the resolved real program name as the START ... FROM
+      * data, then waits on POLL-FOR-LINK-REPLY for it to post a
+      * result. See JAVALCOR for the mailbox layout.
+      ***************************************************************
+       LINK-JAVA-PROGRAM-BOUNDED SECTION.
+           EXEC CICS ASKTIME ABSTIME(WS-LINK-START-TIME) END-EXEC.
+
+           MOVE EIBTASKN            TO WS-CORR-NUM.
+           MOVE WS-CORR-NUM         TO JLR-CORR-ID.
+           MOVE JAVA-PROGRAM        TO JLR-LOGICAL-PROGRAM.
+           MOVE WS-CCSID            TO JLR-CCSID.
+           MOVE JAVA-INPUT-L        TO JLR-INPUT-L.
+           MOVE JAVA-OUTPUT-L       TO JLR-OUTPUT-L.
+           COMPUTE JLR-DEADLINE = WS-LINK-START-TIME
+                                 + (WS-TIMEOUT-SECS * 1000000).
+           MOVE SPACES              TO JLR-INPUT.
            IF JAVA-INPUT-L > ZERO
-              PERFORM PUT-INPUT-CONTAINER
+              MOVE JAVA-INPUT       TO JLR-INPUT(1:JAVA-INPUT-L)
+           END-IF.
+
+           EXEC CICS START TRANSID('JLNK')
+                FROM(JAVA-LINK-REQUEST)
+                LENGTH(LENGTH OF JAVA-LINK-REQUEST)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'STARTLNK' TO JAVA-FAILING-STEP IN WS-STATUS-AREA
+              SET JAVA-RC-LINK-FAILED IN WS-STATUS-AREA TO TRUE
+           ELSE
+              PERFORM POLL-FOR-LINK-REPLY
+           END-IF.
+
+       LINK-JAVA-PROGRAM-BOUNDED-EXIT.
+           EXIT.
+      ***************************************************************
+      ***************************************************************
+      * Polls TS queue JLR-CORR-ID (written by JAVALINK) until a reply
+      * shows up or SVC-TIMEOUT-SECS elapses (timed from the same
+      * WS-LINK-START-TIME already stamped into JLR-DEADLINE). On
+      * timeout, JAVALINK's task is left running - this task simply
+      * stops waiting on it; JAVALINK checks JLR-DEADLINE itself
+      * before posting a reply so a timed-out call doesn't leave an
+      * orphaned TS queue entry behind.
+      ***************************************************************
+       POLL-FOR-LINK-REPLY SECTION.
+           MOVE 'N' TO WS-LINK-TIMED-OUT.
+           MOVE 'N' TO WS-LINK-REPLY-FOUND.
+
+           PERFORM UNTIL LINK-REPLY-WAS-FOUND OR LINK-HAS-TIMED-OUT
+              MOVE LENGTH OF JAVA-LINK-REPLY TO WS-REPLY-LEN
+              EXEC CICS READQ TS QUEUE(JLR-CORR-ID)
+                   INTO(JAVA-LINK-REPLY)
+                   LENGTH(WS-REPLY-LEN)
+                   ITEM(1)
+                   RESP(WS-RESP)
+              END-EXEC
+
+              IF WS-RESP = DFHRESP(NORMAL)
+                 MOVE 'Y' TO WS-LINK-REPLY-FOUND
+              ELSE
+                 EXEC CICS ASKTIME ABSTIME(WS-LINK-NOW-TIME) END-EXEC
+                 COMPUTE WS-LINK-ELAPSED-SECS =
+                       (WS-LINK-NOW-TIME - WS-LINK-START-TIME) / 1000000
+                 IF WS-LINK-ELAPSED-SECS NOT LESS THAN WS-TIMEOUT-SECS
+                    MOVE 'Y' TO WS-LINK-TIMED-OUT
+                 ELSE
+                    EXEC CICS DELAY FOR SECONDS(1) END-EXEC
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           IF LINK-REPLY-WAS-FOUND
+              EXEC CICS DELETEQ TS QUEUE(JLR-CORR-ID) RESP(WS-RESP2)
+              END-EXEC
+              MOVE JLY-RESP  TO JAVA-LAST-RESP  IN WS-STATUS-AREA
+              MOVE JLY-RESP2 TO JAVA-LAST-RESP2 IN WS-STATUS-AREA
+              IF JLY-RESP NOT = DFHRESP(NORMAL)
+                 MOVE 'LINK' TO JAVA-FAILING-STEP IN WS-STATUS-AREA
+                 SET JAVA-RC-LINK-FAILED IN WS-STATUS-AREA TO TRUE
+              ELSE
+                 MOVE SPACES TO JAVA-OUTPUT
+                 MOVE JLY-OUTPUT-L TO
+                             JAVA-OUTPUT-REAL-L IN WS-STATUS-AREA
+                 IF JLY-WAS-TRUNCATED
+                    SET JAVA-TRUNCATION-OCCURRED IN WS-STATUS-AREA
+                                                       TO TRUE
+                 END-IF
+                 IF JLY-OUTPUT-L > ZERO
+                    IF JLY-OUTPUT-L > JAVA-OUTPUT-L
+                       MOVE JLY-OUTPUT(1:JAVA-OUTPUT-L) TO JAVA-OUTPUT
+                    ELSE
+                       MOVE JLY-OUTPUT(1:JLY-OUTPUT-L) TO
+                                   JAVA-OUTPUT(1:JLY-OUTPUT-L)
+                    END-IF
+                 END-IF
+              END-IF
+           ELSE
+              MOVE 'LINK' TO JAVA-FAILING-STEP IN WS-STATUS-AREA
+              SET JAVA-RC-TIMEOUT IN WS-STATUS-AREA TO TRUE
+           END-IF.
+
+       POLL-FOR-LINK-REPLY-EXIT.
+           EXIT.
+      ***************************************************************
+      ***************************************************************
+      * Fallback path for calls that pass a JAVA-CONTAINER-LIST: still
+      * a synchronous LINK on this task, retried with backoff up to
+      * SVC-MAX-RETRIES for a LINK that fails fast (e.g. PGMIDERR).
+      * This does NOT bound a LINK that is already in flight - see the
+      * comment on LINK-JAVA-PROGRAM above.
+      ***************************************************************
+       LINK-JAVA-PROGRAM-SYNC-RETRY SECTION.
+           EXEC CICS ASKTIME ABSTIME(WS-LINK-START-TIME) END-EXEC.
+
+           MOVE ZERO  TO JAVA-RETRY-COUNT IN WS-STATUS-AREA.
+           MOVE 'N'   TO WS-LINK-TIMED-OUT.
+           PERFORM LINK-JAVA-PROGRAM-ONCE.
+
+           PERFORM UNTIL WS-RESP = DFHRESP(NORMAL)
+                       OR LINK-HAS-TIMED-OUT
+                       OR JAVA-RETRY-COUNT IN WS-STATUS-AREA
+                                          NOT LESS THAN WS-MAX-RETRIES
+              EXEC CICS ASKTIME ABSTIME(WS-LINK-NOW-TIME) END-EXEC
+              COMPUTE WS-LINK-ELAPSED-SECS =
+                         (WS-LINK-NOW-TIME - WS-LINK-START-TIME)
+                         / 1000000
+              IF WS-LINK-ELAPSED-SECS NOT LESS THAN WS-TIMEOUT-SECS
+                 MOVE 'Y' TO WS-LINK-TIMED-OUT
+              ELSE
+                 EXEC CICS DELAY FOR SECONDS(1) END-EXEC
+                 ADD 1 TO JAVA-RETRY-COUNT IN WS-STATUS-AREA
+                 PERFORM LINK-JAVA-PROGRAM-ONCE
+              END-IF
+           END-PERFORM.
+
+           IF LINK-HAS-TIMED-OUT
+              MOVE 'LINK' TO JAVA-FAILING-STEP IN WS-STATUS-AREA
+              SET JAVA-RC-TIMEOUT IN WS-STATUS-AREA TO TRUE
+           ELSE
+              IF WS-RESP NOT = DFHRESP(NORMAL)
+                 MOVE 'LINK' TO JAVA-FAILING-STEP IN WS-STATUS-AREA
+                 SET JAVA-RC-LINK-FAILED IN WS-STATUS-AREA TO TRUE
+              END-IF
            END-IF.
 
-           EXEC CICS LINK PROGRAM(JAVA-PROGRAM)
+       LINK-JAVA-PROGRAM-SYNC-RETRY-EXIT.
+           EXIT.
+      ***************************************************************
+      ***************************************************************
+       LINK-JAVA-PROGRAM-ONCE SECTION.
+           EXEC CICS LINK PROGRAM(WS-REAL-PROGRAM)
+               CHANNEL(JAVA-CHANNEL)
+               RESP(WS-RESP)
+               RESP2(WS-RESP2)
+           END-EXEC.
+
+           MOVE WS-RESP  TO JAVA-LAST-RESP IN WS-STATUS-AREA.
+           MOVE WS-RESP2 TO JAVA-LAST-RESP2 IN WS-STATUS-AREA.
+
+       LINK-JAVA-PROGRAM-ONCE-EXIT.
+           EXIT.
+      ***************************************************************
+      ***************************************************************
+      * Fire-and-forget path for JAVA-ASYNC-FLAG requests: starts the
+      * service's async TRANID (see SVC-ASYNC-TRANID on JAVASVCT) on
+      * the channel and returns without waiting for it to run, so
+      * there is no output to GET back.
+      ***************************************************************
+       START-JAVA-PROGRAM-ASYNC SECTION.
+           EXEC CICS START TRANSID(WS-ASYNC-TRANID)
                CHANNEL(JAVA-CHANNEL)
+               RESP(WS-RESP)
+               RESP2(WS-RESP2)
            END-EXEC.
 
-           IF JAVA-OUTPUT-L > ZERO
-              PERFORM GET-OUTPUT-CONTAINER
+           MOVE WS-RESP  TO JAVA-LAST-RESP IN WS-STATUS-AREA.
+           MOVE WS-RESP2 TO JAVA-LAST-RESP2 IN WS-STATUS-AREA.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'START' TO JAVA-FAILING-STEP IN WS-STATUS-AREA
+              SET JAVA-RC-START-FAILED IN WS-STATUS-AREA TO TRUE
            END-IF.
 
-       MAIN-PROCESSING-EXIT.
-           EXIT PROGRAM.
+       START-JAVA-PROGRAM-ASYNC-EXIT.
+           EXIT.
       ***************************************************************
       ***************************************************************
        PUT-INPUT-CONTAINER SECTION.
@@ -62,8 +480,19 @@
                 CHANNEL(JAVA-CHANNEL)
                 FROM(JAVA-INPUT)
                 CHAR
+                CCSID(WS-CCSID)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
            END-EXEC.
 
+           MOVE WS-RESP  TO JAVA-LAST-RESP IN WS-STATUS-AREA.
+           MOVE WS-RESP2 TO JAVA-LAST-RESP2 IN WS-STATUS-AREA.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'PUT' TO JAVA-FAILING-STEP IN WS-STATUS-AREA
+              SET JAVA-RC-PUT-FAILED IN WS-STATUS-AREA TO TRUE
+           END-IF.
+
        PUT-INPUT-CONTAINER-EXIT.
            EXIT.
       ***************************************************************
@@ -79,7 +508,103 @@
                 CHANNEL(JAVA-CHANNEL)
                 INTO(JAVA-OUTPUT)
                 FLENGTH(MAX-LENGTH)
+                CHAR
+                CCSID(WS-CCSID)
+                RESP(WS-RESP)
+                RESP2(WS-RESP2)
            END-EXEC.
 
+           MOVE WS-RESP  TO JAVA-LAST-RESP IN WS-STATUS-AREA.
+           MOVE WS-RESP2 TO JAVA-LAST-RESP2 IN WS-STATUS-AREA.
+           MOVE MAX-LENGTH TO JAVA-OUTPUT-REAL-L IN WS-STATUS-AREA.
+
+           IF WS-RESP = DFHRESP(LENGERR)
+              SET JAVA-TRUNCATION-OCCURRED IN WS-STATUS-AREA TO TRUE
+           ELSE
+              IF WS-RESP NOT = DFHRESP(NORMAL)
+                 MOVE 'GET' TO JAVA-FAILING-STEP IN WS-STATUS-AREA
+                 SET JAVA-RC-GET-FAILED IN WS-STATUS-AREA TO TRUE
+              END-IF
+           END-IF.
+
        GET-OUTPUT-CONTAINER-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
+      ***************************************************************
+      ***************************************************************
+       PUT-NAMED-CONTAINERS SECTION.
+           SET JCE-IDX TO 1.
+           PERFORM UNTIL JCE-IDX > JCE-COUNT
+                       OR NOT JAVA-RC-OK IN WS-STATUS-AREA
+              IF JCE-IS-INPUT(JCE-IDX)
+                 MOVE JCE-DATA-LEN(JCE-IDX) TO WS-CONTAINER-LEN
+                 SET ADDRESS OF WS-CONTAINER-DATA
+                                    TO JCE-DATA-PTR(JCE-IDX)
+
+                 EXEC CICS PUT CONTAINER(JCE-NAME(JCE-IDX))
+                      CHANNEL(JAVA-CHANNEL)
+                      FROM(WS-CONTAINER-DATA)
+                      CHAR
+                      CCSID(WS-CCSID)
+                      RESP(WS-RESP)
+                      RESP2(WS-RESP2)
+                 END-EXEC
+
+                 MOVE WS-RESP  TO JAVA-LAST-RESP IN WS-STATUS-AREA
+                 MOVE WS-RESP2 TO JAVA-LAST-RESP2 IN WS-STATUS-AREA
+
+                 IF WS-RESP NOT = DFHRESP(NORMAL)
+                    MOVE 'PUTLIST' TO
+                               JAVA-FAILING-STEP IN WS-STATUS-AREA
+                    SET JAVA-RC-PUT-FAILED IN WS-STATUS-AREA TO TRUE
+                 END-IF
+              END-IF
+              SET JCE-IDX UP BY 1
+           END-PERFORM.
+
+       PUT-NAMED-CONTAINERS-EXIT.
+           EXIT.
+      ***************************************************************
+      ***************************************************************
+       GET-NAMED-CONTAINERS SECTION.
+           SET JCE-IDX TO 1.
+           PERFORM UNTIL JCE-IDX > JCE-COUNT
+                       OR NOT JAVA-RC-OK IN WS-STATUS-AREA
+              IF JCE-IS-OUTPUT(JCE-IDX)
+                 MOVE JCE-DATA-LEN(JCE-IDX) TO WS-CONTAINER-LEN
+                 MOVE JCE-DATA-LEN(JCE-IDX) TO MAX-LENGTH
+                 MOVE 'N' TO JCE-TRUNCATED(JCE-IDX)
+                 SET ADDRESS OF WS-CONTAINER-DATA
+                                    TO JCE-DATA-PTR(JCE-IDX)
+
+                 EXEC CICS GET CONTAINER(JCE-NAME(JCE-IDX))
+                      CHANNEL(JAVA-CHANNEL)
+                      INTO(WS-CONTAINER-DATA)
+                      FLENGTH(MAX-LENGTH)
+                      CHAR
+                      CCSID(WS-CCSID)
+                      RESP(WS-RESP)
+                      RESP2(WS-RESP2)
+                 END-EXEC
+
+                 MOVE WS-RESP  TO JAVA-LAST-RESP IN WS-STATUS-AREA
+                 MOVE WS-RESP2 TO JAVA-LAST-RESP2 IN WS-STATUS-AREA
+                 MOVE MAX-LENGTH TO JCE-REAL-LEN(JCE-IDX)
+
+                 IF WS-RESP = DFHRESP(LENGERR)
+                    SET JCE-WAS-TRUNCATED(JCE-IDX) TO TRUE
+                    SET JAVA-TRUNCATION-OCCURRED IN WS-STATUS-AREA
+                                                       TO TRUE
+                 ELSE
+                    IF WS-RESP NOT = DFHRESP(NORMAL)
+                       MOVE 'GETLIST' TO
+                               JAVA-FAILING-STEP IN WS-STATUS-AREA
+                       SET JAVA-RC-GET-FAILED IN WS-STATUS-AREA
+                                                       TO TRUE
+                    END-IF
+                 END-IF
+              END-IF
+              SET JCE-IDX UP BY 1
+           END-PERFORM.
+
+       GET-NAMED-CONTAINERS-EXIT.
+           EXIT.
