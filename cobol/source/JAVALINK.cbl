@@ -0,0 +1,152 @@
+      *****************************************************************
+      * Worker transaction for LINK-JAVA-PROGRAM-BOUNDED on JAVACICS.
+      * Started (never LINKed) so its task is independent of the
+      * caller's - runs the actual EXEC CICS LINK to the real Java
+      * program and posts the outcome to TS queue JLR-CORR-ID instead
+      * of returning anything to the task that started it, so a callee
+      * that never comes back only leaves this task waiting, not the
+      * one that started it.
+      *
+      * Started standalone (any task may issue EXEC CICS START
+      * TRANID('JLNK')), so it takes only the logical service name in
+      * the request record and resolves the real program itself from
+      * JAVA-SERVICE-TABLE the same way JAVACICS's own
+      * CHECK-SERVICE-AUTHORIZATION does, rather than trust a
+      * caller-supplied real program name - so the same authorized-
+      * service allow-list still applies to this entry point.
+      * NB. Only intended for demo purposes and not for general use.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JAVALINK.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+      ***************************************************************
+       WORKING-STORAGE SECTION.
+       01  WORK-FIELDS.
+           05  JAVA-CHANNEL         PIC X(16) VALUE 'COBOL2JAVA'.
+           05  INPUT-CONTAINER      PIC X(16).
+           05  OUTPUT-CONTAINER     PIC X(16).
+           05  MAX-LENGTH           PIC S9(9) COMP.
+           05  WS-RESP              PIC S9(8) COMP.
+           05  WS-RESP2             PIC S9(8) COMP.
+           05  WS-REQUEST-LEN       PIC S9(9) COMP.
+           05  WS-REAL-PROGRAM      PIC X(8).
+           05  WS-NOW-TIME          PIC S9(15) COMP.
+
+      * Allow-list of logical service names JAVALINK may LINK to.
+       COPY JAVASVCT.
+       COPY JAVALCOR.
+      ***************************************************************
+       PROCEDURE DIVISION.
+      ***************************************************************
+       MAIN-PROCESSING SECTION.
+           MOVE LENGTH OF JAVA-LINK-REQUEST TO WS-REQUEST-LEN.
+
+           EXEC CICS RETRIEVE
+                INTO(JAVA-LINK-REQUEST)
+                LENGTH(WS-REQUEST-LEN)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              PERFORM RUN-JAVA-LINK
+           END-IF.
+
+       MAIN-PROCESSING-EXIT.
+           EXIT PROGRAM.
+      ***************************************************************
+      ***************************************************************
+       RUN-JAVA-LINK SECTION.
+           MOVE DFHRESP(NORMAL) TO WS-RESP.
+           PERFORM RESOLVE-REAL-PROGRAM.
+
+           IF WS-RESP = DFHRESP(NORMAL) AND JLR-INPUT-L > ZERO
+              MOVE SPACES TO INPUT-CONTAINER
+              STRING JLR-LOGICAL-PROGRAM DELIMITED BY SPACE
+                     '-INPUT'           DELIMITED BY SIZE
+                     INTO INPUT-CONTAINER
+
+              EXEC CICS PUT CONTAINER(INPUT-CONTAINER)
+                   CHANNEL(JAVA-CHANNEL)
+                   FROM(JLR-INPUT(1:JLR-INPUT-L))
+                   FLENGTH(JLR-INPUT-L)
+                   CHAR
+                   CCSID(JLR-CCSID)
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+              END-EXEC
+           END-IF.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              EXEC CICS LINK PROGRAM(WS-REAL-PROGRAM)
+                   CHANNEL(JAVA-CHANNEL)
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+              END-EXEC
+           END-IF.
+
+           MOVE 'N' TO JLY-TRUNCATED.
+           MOVE 0   TO JLY-OUTPUT-L.
+           MOVE SPACES TO JLY-OUTPUT.
+
+           IF WS-RESP = DFHRESP(NORMAL) AND JLR-OUTPUT-L > ZERO
+              MOVE SPACES TO OUTPUT-CONTAINER
+              STRING JLR-LOGICAL-PROGRAM DELIMITED BY SPACE
+                     '-OUTPUT'          DELIMITED BY SIZE
+                     INTO OUTPUT-CONTAINER
+              COMPUTE MAX-LENGTH = JLR-OUTPUT-L
+              IF MAX-LENGTH > LENGTH OF JLY-OUTPUT
+                 MOVE LENGTH OF JLY-OUTPUT TO MAX-LENGTH
+              END-IF
+
+              EXEC CICS GET CONTAINER(OUTPUT-CONTAINER)
+                   CHANNEL(JAVA-CHANNEL)
+                   INTO(JLY-OUTPUT)
+                   FLENGTH(MAX-LENGTH)
+                   CHAR
+                   CCSID(JLR-CCSID)
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+              END-EXEC
+
+              MOVE MAX-LENGTH TO JLY-OUTPUT-L
+              IF WS-RESP = DFHRESP(LENGERR)
+                 SET JLY-WAS-TRUNCATED TO TRUE
+                 MOVE DFHRESP(NORMAL) TO WS-RESP
+              END-IF
+           END-IF.
+
+           MOVE WS-RESP  TO JLY-RESP.
+           MOVE WS-RESP2 TO JLY-RESP2.
+
+           EXEC CICS DELETEQ TS QUEUE(JLR-CORR-ID) RESP(WS-RESP2)
+           END-EXEC.
+
+           EXEC CICS ASKTIME ABSTIME(WS-NOW-TIME) END-EXEC.
+           IF WS-NOW-TIME NOT > JLR-DEADLINE
+              EXEC CICS WRITEQ TS QUEUE(JLR-CORR-ID)
+                   FROM(JAVA-LINK-REPLY)
+                   LENGTH(LENGTH OF JAVA-LINK-REPLY)
+                   RESP(WS-RESP2)
+              END-EXEC
+           END-IF.
+
+       RUN-JAVA-LINK-EXIT.
+           EXIT.
+      ***************************************************************
+      ***************************************************************
+       RESOLVE-REAL-PROGRAM SECTION.
+           MOVE SPACES TO WS-REAL-PROGRAM.
+           SET JAVA-SERVICE-IDX TO 1.
+           SEARCH JAVA-SERVICE-ENTRY
+               AT END
+                  MOVE DFHRESP(NOTAUTH) TO WS-RESP
+               WHEN SVC-LOGICAL-NAME(JAVA-SERVICE-IDX)
+                                    = JLR-LOGICAL-PROGRAM
+                    AND SVC-IS-ENABLED(JAVA-SERVICE-IDX)
+                  MOVE SVC-REAL-PROGRAM(JAVA-SERVICE-IDX)
+                                    TO WS-REAL-PROGRAM
+           END-SEARCH.
+
+       RESOLVE-REAL-PROGRAM-EXIT.
+           EXIT.
