@@ -0,0 +1,47 @@
+      *****************************************************************
+      * COMMAREA-based entry point onto the JAVA/JAVACICS interop
+      * bridge, for transactions that still pass data the classic way
+      * and populate a COMMAREA instead of a channel. Validates the
+      * caller's buffer sizes against the fixed JCA-INPUT/JCA-OUTPUT
+      * areas on JAVACAR, then hands off to JAVACICS exactly the way
+      * JAVA.cbl does for channel-based callers.
+      * NB. Only intended for demo purposes and not for general use.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JAVACOMM.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-DUMMY-COMMAREA       PIC X(1).
+      *
+       LINKAGE SECTION.
+       COPY JAVACAR REPLACING JAVA-COMMAREA BY DFHCOMMAREA.
+      *
+       PROCEDURE DIVISION USING     DFHEIBLK
+                                    DFHCOMMAREA.
+      *
+           IF JCA-INPUT-L IN DFHCOMMAREA > LENGTH OF JCA-INPUT
+                                              IN DFHCOMMAREA
+              OR JCA-OUTPUT-L IN DFHCOMMAREA > LENGTH OF JCA-OUTPUT
+                                              IN DFHCOMMAREA
+              INITIALIZE JCA-STATUS-AREA IN DFHCOMMAREA
+              SET JAVA-RC-BUFFER-TOO-SMALL IN
+                        JCA-STATUS-AREA IN DFHCOMMAREA TO TRUE
+              MOVE 'COMMLEN' TO JAVA-FAILING-STEP IN
+                        JCA-STATUS-AREA IN DFHCOMMAREA
+           ELSE
+              CALL 'JAVACICS' USING  DFHEIBLK
+                                    WS-DUMMY-COMMAREA
+                                    JCA-PROGRAM IN DFHCOMMAREA
+                                    JCA-INPUT IN DFHCOMMAREA
+                                    JCA-OUTPUT IN DFHCOMMAREA
+                                    JCA-INPUT-L IN DFHCOMMAREA
+                                    JCA-OUTPUT-L IN DFHCOMMAREA
+                                    JCA-STATUS-AREA IN DFHCOMMAREA
+                                    OMITTED
+                                    JCA-CCSID IN DFHCOMMAREA
+                                    JCA-ASYNC-FLAG IN DFHCOMMAREA
+           END-IF.
+      *
+           EXIT PROGRAM.
