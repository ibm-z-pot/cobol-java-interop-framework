@@ -22,12 +22,20 @@
                                     DEPENDING ON JAVA-OUTPUT-L.
        77  JAVA-INPUT-L            PIC S9(9) COMP.
        77  JAVA-OUTPUT-L           PIC S9(9) COMP.
+       COPY JAVASTAT.
+       COPY JAVACONT.
+       77  JAVA-CCSID              PIC S9(8) COMP.
+       77  JAVA-ASYNC-FLAG         PIC X(1).
       *
        PROCEDURE DIVISION  USING     JAVA-PROGRAM
                                      JAVA-INPUT
                                      JAVA-OUTPUT
                                      JAVA-INPUT-L
-                                     JAVA-OUTPUT-L.
+                                     JAVA-OUTPUT-L
+                                     OPTIONAL JAVA-STATUS-AREA
+                                     OPTIONAL JAVA-CONTAINER-LIST
+                                     OPTIONAL JAVA-CCSID
+                                     OPTIONAL JAVA-ASYNC-FLAG.
       *
            CALL 'JAVACICS' USING     DFHEIBLK
                                      DFHCOMMAREA
@@ -35,6 +43,10 @@
                                      JAVA-INPUT
                                      JAVA-OUTPUT
                                      JAVA-INPUT-L
-                                     JAVA-OUTPUT-L.
+                                     JAVA-OUTPUT-L
+                                     JAVA-STATUS-AREA
+                                     JAVA-CONTAINER-LIST
+                                     JAVA-CCSID
+                                     JAVA-ASYNC-FLAG.
       *
-           EXIT PROGRAM.
\ No newline at end of file
+           EXIT PROGRAM.
