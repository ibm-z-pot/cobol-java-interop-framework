@@ -0,0 +1,16 @@
+//JAVABATJ JOB (ACCTNO),'JAVA BATCH INTEROP',CLASS=A,MSGCLASS=X
+//*****************************************************************
+//* Sample batch step calling the Java-side service logic through
+//* JAVABAT instead of a CICS transaction. PARM carries the logical
+//* service name (must be present in JAVASVCT), SYSUT1 is the
+//* request payload and SYSUT2 receives the reply payload.
+//*****************************************************************
+//STEP1    EXEC PGM=JAVABAT,PARM='JAVAORD'
+//STEPLIB  DD   DSN=APPL.COBOL.LOADLIB,DISP=SHR
+//SYSUT1   DD   DSN=APPL.JAVA.REQUEST,DISP=SHR
+//SYSUT2   DD   DSN=APPL.JAVA.REPLY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=32000,BLKSIZE=32000)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
