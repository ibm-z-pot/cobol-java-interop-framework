@@ -0,0 +1,22 @@
+      *****************************************************************
+      * JAVACAR - COMMAREA layout for JAVACOMM, the COMMAREA-based
+      * counterpart to JAVA/JAVACICS for transactions that were never
+      * converted off classic COMMAREA and can't adopt channels and
+      * containers just to reach this bridge. The caller populates
+      * JCA-PROGRAM/JCA-INPUT/JCA-INPUT-L/JCA-OUTPUT-L (and optionally
+      * JCA-CCSID/JCA-ASYNC-FLAG) the way it already populates any
+      * other COMMAREA, and reads JCA-STATUS-AREA/JCA-OUTPUT back the
+      * same way. JCA-INPUT/JCA-OUTPUT are fixed-length - classic
+      * COMMAREA has no ODO - so they cap what can move through this
+      * entry point at their declared size.
+      *****************************************************************
+       01  JAVA-COMMAREA.
+           05  JCA-PROGRAM             PIC X(8).
+           05  JCA-CCSID               PIC S9(8) COMP.
+           05  JCA-ASYNC-FLAG          PIC X(1).
+           05  JCA-INPUT-L              PIC S9(9) COMP.
+           05  JCA-OUTPUT-L             PIC S9(9) COMP.
+           COPY JAVASTAT REPLACING ==01  JAVA-STATUS-AREA==
+                               BY  ==05  JCA-STATUS-AREA==.
+           05  JCA-INPUT               PIC X(4096).
+           05  JCA-OUTPUT              PIC X(4096).
