@@ -0,0 +1,58 @@
+      *****************************************************************
+      * JAVASVCT - maintained allow-list mapping a logical Java service
+      * name (what callers put in JAVA-PROGRAM) to the real CICS
+      * program name to LINK and, for async work (see JAVA-ASYNC-FLAG
+      * on JAVACICS), the TRANID of the starter transaction that picks
+      * the request up off the channel. Calls to anything not listed
+      * here, or listed but disabled, are rejected before the LINK.
+      *
+      * SVC-TIMEOUT-SECS bounds how long JAVACICS will wait for a Java
+      * service to answer before giving up with JAVA-RC-TIMEOUT. For a
+      * plain flat-buffer call this is a real bound on the call itself:
+      * LINK-JAVA-PROGRAM-BOUNDED hands the actual EXEC CICS LINK to a
+      * separate worker task (JAVALINK) and stops waiting on it once
+      * SVC-TIMEOUT-SECS elapses, so a callee that hangs only ties up
+      * the worker's task, not the caller's. Calls that also pass a
+      * JAVA-CONTAINER-LIST still go through the older
+      * LINK-JAVA-PROGRAM-SYNC-RETRY path, where SVC-MAX-RETRIES bounds
+      * how many times a LINK that fails fast (e.g. PGMIDERR) is
+      * retried - that path cannot interrupt a LINK already in flight,
+      * since EXEC CICS LINK is synchronous within the calling task.
+      *
+      * To onboard a new Java service, add a row here - this table is
+      * the single place access to JAVACICS is controlled.
+      *****************************************************************
+       01  JAVA-SERVICE-TABLE-SEED.
+           05  FILLER.
+               10  FILLER          PIC X(8) VALUE 'JAVAORD'.
+               10  FILLER          PIC X(8) VALUE 'REALORD'.
+               10  FILLER          PIC X(4) VALUE 'JOR1'.
+               10  FILLER          PIC X(1) VALUE 'Y'.
+               10  FILLER          PIC S9(4) VALUE 5   COMP.
+               10  FILLER          PIC S9(4) VALUE 2   COMP.
+           05  FILLER.
+               10  FILLER          PIC X(8) VALUE 'JAVACUST'.
+               10  FILLER          PIC X(8) VALUE 'REALCUST'.
+               10  FILLER          PIC X(4) VALUE 'JCU1'.
+               10  FILLER          PIC X(1) VALUE 'Y'.
+               10  FILLER          PIC S9(4) VALUE 10  COMP.
+               10  FILLER          PIC S9(4) VALUE 1   COMP.
+           05  FILLER.
+               10  FILLER          PIC X(8) VALUE 'JAVAINVT'.
+               10  FILLER          PIC X(8) VALUE 'REALINVT'.
+               10  FILLER          PIC X(4) VALUE 'JIV1'.
+               10  FILLER          PIC X(1) VALUE 'Y'.
+               10  FILLER          PIC S9(4) VALUE 5   COMP.
+               10  FILLER          PIC S9(4) VALUE 2   COMP.
+
+       01  JAVA-SERVICE-TABLE REDEFINES JAVA-SERVICE-TABLE-SEED.
+           05  JAVA-SERVICE-ENTRY  OCCURS 3 TIMES
+                                    INDEXED BY JAVA-SERVICE-IDX.
+               10  SVC-LOGICAL-NAME    PIC X(8).
+               10  SVC-REAL-PROGRAM    PIC X(8).
+               10  SVC-ASYNC-TRANID    PIC X(4).
+               10  SVC-ENABLED         PIC X(1).
+                   88  SVC-IS-ENABLED      VALUE 'Y'.
+                   88  SVC-IS-DISABLED     VALUE 'N'.
+               10  SVC-TIMEOUT-SECS    PIC S9(4) COMP.
+               10  SVC-MAX-RETRIES     PIC S9(4) COMP.
