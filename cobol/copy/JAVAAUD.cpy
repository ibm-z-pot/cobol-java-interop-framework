@@ -0,0 +1,24 @@
+      *****************************************************************
+      * JAVAAUD - one audit record per COBOL-to-Java call JAVACICS
+      * makes, written to TD queue JAVL so it can be reconciled against
+      * Java-side logs after an incident.
+      *
+      * AUD-EIBDATE/AUD-EIBTIME are only meaningful for CICS-resident
+      * callers - they carry EIBDATE/EIBTIME straight across, packed
+      * Julian format and all. Batch callers (JAVABAT) have no EIBDATE
+      * to report and use AUD-BATCH-DATE/AUD-BATCH-TIME instead, left
+      * zero on CICS-sourced records and vice versa.
+      *****************************************************************
+       01  JAVA-AUDIT-RECORD.
+           05  AUD-EIBDATE             PIC S9(7) COMP-3.
+           05  AUD-EIBTIME             PIC S9(7) COMP-3.
+           05  AUD-TRANID              PIC X(4).
+           05  AUD-TASKN               PIC S9(7) COMP-3.
+           05  AUD-BATCH-DATE          PIC 9(8).
+           05  AUD-BATCH-TIME          PIC 9(6).
+           05  AUD-LOGICAL-PROGRAM     PIC X(8).
+           05  AUD-REAL-PROGRAM        PIC X(8).
+           05  AUD-INPUT-L             PIC S9(9) COMP.
+           05  AUD-OUTPUT-L            PIC S9(9) COMP.
+           05  AUD-RETURN-CODE         PIC S9(4) COMP.
+           05  AUD-OUTCOME             PIC X(8).
