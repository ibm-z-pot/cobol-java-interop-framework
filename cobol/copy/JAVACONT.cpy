@@ -0,0 +1,45 @@
+      *****************************************************************
+      * JAVACONT - an optional list of named containers to exchange on
+      * the same channel/LINK in one round trip, for services that
+      * need to hand back (or receive) more than one logical payload
+      * (e.g. a status/header block plus a variable-length detail
+      * list) instead of cramming everything into JAVA-INPUT/OUTPUT.
+      *
+      * The caller fills JCE-COUNT and one entry per container:
+      *   JCE-NAME       the container name to PUT/GET
+      *   JCE-DIRECTION  'I' - PUT this container from the caller's
+      *                        buffer before the LINK
+      *                  'O' - GET this container into the caller's
+      *                        buffer after the LINK
+      *   JCE-DATA-LEN   on 'I' entries, the number of bytes to send;
+      *                  on 'O' entries, the caller's buffer size (see
+      *                  JCE-TRUNCATED/JCE-REAL-LEN below if the real
+      *                  container turns out larger)
+      *   JCE-DATA-PTR   ADDRESS OF the caller's own buffer for this
+      *                  container
+      *
+      * JCE-TRUNCATED/JCE-REAL-LEN are set by JAVACICS after the GET
+      * on an 'O' entry, the same way JAVA-OUTPUT-TRUNCATED/
+      * JAVA-OUTPUT-REAL-L are set for the flat JAVA-OUTPUT buffer -
+      * JCE-REAL-LEN is the container's true size so a caller that
+      * sees JCE-WAS-TRUNCATED knows how big a buffer to come back
+      * with.
+      *
+      * A caller passing this list must set JCE-COUNT to at least 1 -
+      * JAVACICS treats a passed list with JCE-COUNT = 0 the same as
+      * not passing one at all.
+      *****************************************************************
+       01  JAVA-CONTAINER-LIST.
+           05  JCE-COUNT               PIC S9(4) COMP.
+           05  JCE-ENTRY OCCURS 1 TO 20 TIMES
+                         DEPENDING ON JCE-COUNT
+                         INDEXED BY JCE-IDX.
+               10  JCE-NAME            PIC X(16).
+               10  JCE-DIRECTION       PIC X(1).
+                   88  JCE-IS-INPUT        VALUE 'I'.
+                   88  JCE-IS-OUTPUT       VALUE 'O'.
+               10  JCE-DATA-LEN        PIC S9(9) COMP.
+               10  JCE-TRUNCATED       PIC X(1).
+                   88  JCE-WAS-TRUNCATED   VALUE 'Y'.
+               10  JCE-REAL-LEN        PIC S9(9) COMP.
+               10  JCE-DATA-PTR        USAGE POINTER.
