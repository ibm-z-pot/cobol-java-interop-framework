@@ -0,0 +1,52 @@
+      *****************************************************************
+      * JAVALCOR - request/reply mailbox layout for JAVALINK, the
+      * worker transaction JAVACICS hands the actual EXEC CICS LINK to
+      * for a plain flat-buffer call (see LINK-JAVA-PROGRAM-BOUNDED on
+      * JAVACICS). LINK is synchronous, so the only way to stop a
+      * stuck callee from tying up the caller's own task is to run the
+      * LINK on a separate task and stop waiting on it once
+      * SVC-TIMEOUT-SECS elapses.
+      *
+      * JAVACICS starts JAVALINK passing JAVA-LINK-REQUEST as the
+      * START ... FROM data (small enough to travel that way, capped
+      * the same as JAVACAR's COMMAREA fields), then polls TS queue
+      * JLR-CORR-ID for a JAVA-LINK-REPLY written by JAVALINK once its
+      * own LINK returns. If nothing shows up before the timeout,
+      * JAVACICS gives up and reports JAVA-RC-TIMEOUT - JAVALINK's own
+      * task is unaffected and runs to whatever conclusion the real
+      * Java program reaches.
+      *
+      * Only used for the flat JAVA-INPUT/JAVA-OUTPUT path - a call
+      * that also passes a JAVA-CONTAINER-LIST still LINKs
+      * synchronously, since relaying an arbitrary set of named
+      * containers through this mailbox isn't attempted here.
+      *
+      * JLR-LOGICAL-PROGRAM carries the caller's logical service name
+      * only - JAVALINK is independently startable (any task can issue
+      * EXEC CICS START TRANID('JLNK')), so it re-resolves the real
+      * program itself from JAVA-SERVICE-TABLE rather than trust a
+      * real-program name handed to it in the request record.
+      *
+      * JLR-DEADLINE carries the same ABSTIME JAVACICS will give up
+      * polling at. JAVALINK checks its own ABSTIME against it before
+      * posting JAVA-LINK-REPLY - once JAVACICS has already stopped
+      * polling, nobody will ever READQ or DELETEQ that reply, so
+      * JAVALINK skips the WRITEQ TS rather than leave an orphaned
+      * queue entry behind.
+      *****************************************************************
+       01  JAVA-LINK-REQUEST.
+           05  JLR-CORR-ID             PIC X(8).
+           05  JLR-LOGICAL-PROGRAM     PIC X(8).
+           05  JLR-CCSID               PIC S9(8) COMP.
+           05  JLR-INPUT-L             PIC S9(9) COMP.
+           05  JLR-OUTPUT-L            PIC S9(9) COMP.
+           05  JLR-DEADLINE            PIC S9(15) COMP.
+           05  JLR-INPUT               PIC X(4096).
+
+       01  JAVA-LINK-REPLY.
+           05  JLY-RESP                PIC S9(8) COMP.
+           05  JLY-RESP2               PIC S9(8) COMP.
+           05  JLY-OUTPUT-L            PIC S9(9) COMP.
+           05  JLY-TRUNCATED           PIC X(1).
+               88  JLY-WAS-TRUNCATED       VALUE 'Y'.
+           05  JLY-OUTPUT              PIC X(4096).
