@@ -0,0 +1,29 @@
+      *****************************************************************
+      * JAVASTAT - shared status area returned by the JAVA/JAVACICS
+      * interop bridge so a bad or unavailable Java service produces a
+      * clean status back to the caller instead of an abend.
+      *
+      * Children start at level 10 (rather than 05) so this copybook
+      * can also be embedded a level down inside another record - see
+      * JAVACAR, which COPYs it in REPLACING the 01 header with a 05
+      * entry for the COMMAREA-based interop entry point.
+      *****************************************************************
+       01  JAVA-STATUS-AREA.
+           10  JAVA-RETURN-CODE        PIC S9(4) COMP.
+               88  JAVA-RC-OK                  VALUE 0.
+               88  JAVA-RC-NOT-AUTHORIZED       VALUE 4.
+               88  JAVA-RC-LINK-FAILED          VALUE 8.
+               88  JAVA-RC-PUT-FAILED           VALUE 12.
+               88  JAVA-RC-GET-FAILED           VALUE 16.
+               88  JAVA-RC-START-FAILED         VALUE 20.
+               88  JAVA-RC-TIMEOUT              VALUE 24.
+               88  JAVA-RC-BUFFER-TOO-SMALL     VALUE 28.
+               88  JAVA-RC-IO-ERROR             VALUE 32.
+           10  JAVA-OUTPUT-TRUNCATED   PIC X(1).
+               88  JAVA-TRUNCATION-OCCURRED     VALUE 'Y'.
+               88  JAVA-TRUNCATION-NONE         VALUE 'N'.
+           10  JAVA-OUTPUT-REAL-L      PIC S9(9) COMP.
+           10  JAVA-RETRY-COUNT        PIC S9(4) COMP.
+           10  JAVA-LAST-RESP          PIC S9(8) COMP.
+           10  JAVA-LAST-RESP2         PIC S9(8) COMP.
+           10  JAVA-FAILING-STEP       PIC X(8).
